@@ -0,0 +1,99 @@
+      ******************************************************************
+      *    PROGRAM-ID: SUSPCORR
+      *    Correction program for the suspense-and-correction subsystem.
+      *    Prompts an operator for the sequence number of a suspended
+      *    record and a corrected 10-byte value, rewrites SUSPENSE-FILE
+      *    with status CORRECTED, and writes the corrected value to
+      *    RESUBMIT-FILE so it is picked up by the next VALBATCH
+      *    WS-AREA-3 accumulation pass.  RESUBMIT-FILE is extended
+      *    rather than overwritten when it already has records on it,
+      *    so more than one correction session between VALBATCH runs
+      *    doesn't lose earlier corrections.  A suspense record that is
+      *    already CORRECTED is left alone rather than resubmitted a
+      *    second time.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPCORR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUSP-SEQ-NO.
+
+           SELECT RESUBMIT-FILE ASSIGN TO "RESUBMIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       COPY SUSPREC.
+
+       FD  RESUBMIT-FILE
+           RECORDING MODE IS F.
+       COPY TRANSREC REPLACING TRANS-RECORD BY RESUBMIT-RECORD
+                               TRANS-DATA BY RESUBMIT-DATA.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MORE-CORRECTIONS     PIC X(1) VALUE "Y".
+           88  WS-DONE-CORRECTING          VALUE "N".
+       01  WS-KEY-ENTERED          PIC 9(6).
+       01  WS-CORRECTED-VALUE      PIC X(10).
+       01  WS-READ-STATUS          PIC X(1) VALUE "N".
+           88  WS-RECORD-FOUND              VALUE "Y".
+       01  WS-RESUBMIT-STATUS      PIC X(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O SUSPENSE-FILE.
+           OPEN EXTEND RESUBMIT-FILE.
+           IF WS-RESUBMIT-STATUS NOT = "00"
+               OPEN OUTPUT RESUBMIT-FILE
+           END-IF.
+
+           PERFORM UNTIL WS-DONE-CORRECTING
+               PERFORM 1000-CORRECT-ONE-RECORD
+               DISPLAY "Correct another suspended record? (Y/N)"
+               ACCEPT WS-MORE-CORRECTIONS
+           END-PERFORM.
+
+           CLOSE SUSPENSE-FILE.
+           CLOSE RESUBMIT-FILE.
+           STOP RUN.
+
+       1000-CORRECT-ONE-RECORD.
+           DISPLAY "Enter suspense sequence number to correct:".
+           ACCEPT WS-KEY-ENTERED.
+           MOVE WS-KEY-ENTERED TO SUSP-SEQ-NO.
+           MOVE "N" TO WS-READ-STATUS.
+
+           READ SUSPENSE-FILE
+               INVALID KEY
+                   DISPLAY "No suspended record for that key"
+               NOT INVALID KEY
+                   SET WS-RECORD-FOUND TO TRUE
+           END-READ.
+
+           IF WS-RECORD-FOUND
+               IF SUSP-STATUS-OPEN
+                   PERFORM 2000-APPLY-CORRECTION
+               ELSE
+                   DISPLAY "That record is already corrected - "
+                       "not applying a second correction"
+               END-IF
+           END-IF.
+
+       2000-APPLY-CORRECTION.
+           DISPLAY "Original value: " SUSP-DATA.
+           DISPLAY "Enter corrected 10-byte value:".
+           ACCEPT WS-CORRECTED-VALUE.
+
+           MOVE WS-CORRECTED-VALUE TO SUSP-DATA.
+           SET SUSP-STATUS-CORRECTED TO TRUE.
+           REWRITE SUSPENSE-RECORD.
+
+           MOVE WS-CORRECTED-VALUE TO RESUBMIT-DATA.
+           WRITE RESUBMIT-RECORD.
