@@ -0,0 +1,502 @@
+      ******************************************************************
+      *    PROGRAM-ID: VALBATCH
+      *    Batch driver for the WS-AREA-1/WS-AREA-2 numeric edit.  Reads
+      *    a sequential file of 10-byte field records, runs each one
+      *    through the shared NUMEDIT subroutine and, when valid,
+      *    accumulates it the same way BUGSOLV does, then writes an
+      *    output file of accepted running totals.  Records that fail
+      *    the edit go to REJECT-FILE.  A
+      *    control-total balancing report is written to REPORT-FILE at
+      *    end of run so operations can reconcile records read against
+      *    records passed/rejected and the WS-AREA-3 grand total.
+      *    Rejected records are also parked on SUSPENSE-FILE with a
+      *    status flag so SUSPCORR can correct and resubmit them.  A
+      *    checkpoint record is written to CHECKPOINT-FILE every
+      *    WS-CHECKPOINT-INTERVAL records; a restart is only recognized
+      *    when a checkpoint record was actually read back (an empty or
+      *    missing CHECKPOINT-FILE is a fresh run, not a restart), and
+      *    CHECKPOINT-FILE is truncated back to empty once a run reaches
+      *    normal end of job so the next invocation is never mistaken
+      *    for a restart of a run that already finished.  After
+      *    TRANS-FILE is exhausted, corrected values SUSPCORR queued on
+      *    RESUBMIT-FILE are read and run through the same validate-
+      *    and-accumulate logic, then RESUBMIT-FILE is truncated so
+      *    those records aren't picked up again on the next run.  A
+      *    PACKED-FILE produced by CONVPACK, if present, is also read as
+      *    the packed-decimal hot path: those records already passed the
+      *    numeric edit at conversion time, so they go straight into a
+      *    COMP-3 running total (WS-AREA-3P) instead of paying for the
+      *    edit and a zoned-decimal ADD a second time.  The run moves
+      *    through three phases - TRANS-FILE, RESUBMIT-FILE, PACKED-
+      *    FILE - and CHK-PHASE/CHK-PHASE-COUNT on the checkpoint record
+      *    track which phase and how far into it, so a restart drains
+      *    phases already finished and resumes only the interrupted one
+      *    instead of reprocessing it and double-counting.  WS-AREA-3
+      *    (and its packed counterpart WS-AREA-3P) is a running sum of
+      *    every accepted record's value across all three phases, not
+      *    just the last one accepted - that is the figure req002's
+      *    control report and req005's checkpoint/restart both depend
+      *    on.  If the reject rate crosses WS-REJECT-THRESHOLD-PCT once
+      *    a minimum sample of records has been read, a flagged record
+      *    is written to ALERT-FILE and the run ends with an abend-style
+      *    RETURN-CODE instead of finishing silently.
+      *    WS-REJECT-THRESHOLD-PCT defaults to 5.00% but can be tuned
+      *    per run without a recompile via the REJECT_THRESHOLD_PCT
+      *    environment variable, expressed as five digits matching the
+      *    999V99 picture (e.g. "01000" for 10.00%).  A restart also
+      *    restores whether the alert already fired (CHK-ALERT-FIRED)
+      *    so it isn't re-raised for a breach already reported.
+      *    WS-COUNT-PASSED counts only records this run actually put
+      *    through NUMEDIT; PACKED-FILE records were already validated
+      *    by CONVPACK in an earlier job step, so they're tallied
+      *    separately in WS-COUNT-FROM-PACKED and reported on their own
+      *    control-report line instead of inflating the "passed numeric
+      *    edit" figure req002's auditors read.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SUSP-SEQ-NO.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "ALERTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESUBMIT-FILE ASSIGN TO "RESUBMIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUBMIT-STATUS.
+
+           SELECT PACKED-FILE ASSIGN TO "PACKEDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PACKED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TRANSREC.
+
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F.
+       COPY ACCREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       COPY REJREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       COPY RPTREC.
+
+       FD  SUSPENSE-FILE.
+       COPY SUSPREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPTREC.
+
+       FD  ALERT-FILE
+           RECORDING MODE IS F.
+       COPY ALERTREC.
+
+       FD  RESUBMIT-FILE
+           RECORDING MODE IS F.
+       COPY TRANSREC REPLACING TRANS-RECORD BY RESUBMIT-RECORD
+                               TRANS-DATA BY RESUBMIT-DATA.
+
+       FD  PACKED-FILE
+           RECORDING MODE IS F.
+       COPY PACKREC.
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+       01  WS-AREA-3               PIC 9(10) VALUE 0.
+       01  WS-AREA-3P              PIC 9(10) COMP-3 VALUE 0.
+       01  WS-SEQ-NO               PIC 9(6)  VALUE 0.
+       01  WS-RUN-DATE             PIC X(8).
+       01  WS-EOF-SWITCH           PIC X(1)  VALUE "N".
+           88  END-OF-TRANS-FILE            VALUE "Y".
+       01  WS-COUNT-READ           PIC 9(10) VALUE 0.
+       01  WS-COUNT-PASSED         PIC 9(10) VALUE 0.
+       01  WS-COUNT-FROM-PACKED    PIC 9(10) VALUE 0.
+       01  WS-COUNT-REJECTED       PIC 9(10) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(4)  VALUE 100.
+       01  WS-RESTART-SWITCH       PIC X(1)  VALUE "N".
+           88  WS-IS-RESTART                VALUE "Y".
+       01  WS-SKIP-COUNT           PIC 9(10) VALUE 0.
+       01  WS-CHECKPOINT-STATUS    PIC X(2).
+       01  WS-CHKPT-EOF-SWITCH     PIC X(1)  VALUE "N".
+           88  END-OF-CHECKPOINT-FILE       VALUE "Y".
+       01  WS-CHECKPOINT-FOUND-SWITCH PIC X(1) VALUE "N".
+           88  WS-CHECKPOINT-RECORD-FOUND   VALUE "Y".
+       01  WS-PHASE                 PIC X(1)  VALUE "T".
+           88  WS-PHASE-TRANS                VALUE "T".
+           88  WS-PHASE-RESUBMIT              VALUE "R".
+           88  WS-PHASE-PACKED                VALUE "P".
+       01  WS-PHASE-COUNT           PIC 9(10) VALUE 0.
+       01  WS-RESTART-PHASE         PIC X(1)  VALUE SPACE.
+       01  WS-RESTART-PHASE-COUNT   PIC 9(10) VALUE 0.
+       01  WS-RESUBMIT-STATUS       PIC X(2).
+       01  WS-RESUBMIT-EOF-SWITCH   PIC X(1)  VALUE "N".
+           88  END-OF-RESUBMIT-FILE         VALUE "Y".
+       01  WS-PACKED-STATUS         PIC X(2).
+       01  WS-PACKED-EOF-SWITCH     PIC X(1)  VALUE "N".
+           88  END-OF-PACKED-FILE           VALUE "Y".
+       01  WS-EDIT-RC               PIC 9(2).
+       01  WS-REASON-CODE           PIC X(2).
+       01  WS-REASON-TEXT           PIC X(30).
+       01  WS-REJECT-THRESHOLD-PCT  PIC 999V99 VALUE 005.00.
+       01  WS-THRESHOLD-PARM        PIC X(5).
+       01  WS-THRESHOLD-PARM-NUM REDEFINES WS-THRESHOLD-PARM
+                                   PIC 999V99.
+       01  WS-REJECT-RATE-PCT       PIC 999V99 VALUE 0.
+       01  WS-MIN-SAMPLE-SIZE       PIC 9(4)   VALUE 0020.
+       01  WS-ALERT-FIRED-SWITCH    PIC X(1)   VALUE "N".
+           88  WS-ALERT-FIRED                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY "REJECT_THRESHOLD_PCT" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-THRESHOLD-PARM FROM ENVIRONMENT-VALUE.
+           IF WS-THRESHOLD-PARM IS NUMERIC
+               MOVE WS-THRESHOLD-PARM-NUM TO WS-REJECT-THRESHOLD-PCT
+           END-IF.
+           PERFORM 0100-RESTART-CHECK.
+
+           OPEN INPUT TRANS-FILE.
+           PERFORM 0200-SKIP-ALREADY-PROCESSED.
+
+           IF WS-IS-RESTART
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND REPORT-FILE
+               OPEN I-O SUSPENSE-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND ALERT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+
+           PERFORM UNTIL END-OF-TRANS-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-READ
+                       ADD 1 TO WS-PHASE-COUNT
+                       MOVE TRANS-DATA TO WS-AREA-1
+                       PERFORM 1000-VALIDATE-AND-ACCUMULATE
+                       PERFORM 6000-CHECK-REJECT-RATE
+                       IF FUNCTION MOD(WS-COUNT-READ,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 5000-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 1400-PROCESS-RESUBMIT-FILE.
+           PERFORM 1500-PROCESS-PACKED-FILE.
+
+           PERFORM 4000-WRITE-CONTROL-REPORT.
+
+           CLOSE TRANS-FILE.
+           CLOSE OUTPUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE SUSPENSE-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE ALERT-FILE.
+           PERFORM 8000-RESET-CHECKPOINT-FILE.
+           IF WS-ALERT-FIRED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0100-RESTART-CHECK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL END-OF-CHECKPOINT-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CHECKPOINT-FILE TO TRUE
+                       NOT AT END
+                           SET WS-CHECKPOINT-RECORD-FOUND TO TRUE
+                   END-READ
+               END-PERFORM
+               IF WS-CHECKPOINT-RECORD-FOUND
+                   SET WS-IS-RESTART TO TRUE
+                   MOVE CHK-LAST-COUNT-READ TO WS-SKIP-COUNT
+                   MOVE CHK-COUNT-PASSED TO WS-COUNT-PASSED
+                   MOVE CHK-COUNT-REJECTED TO WS-COUNT-REJECTED
+                   MOVE CHK-RUNNING-TOTAL TO WS-AREA-3
+                   MOVE CHK-LAST-SEQ-NO TO WS-SEQ-NO
+                   MOVE WS-SKIP-COUNT TO WS-COUNT-READ
+                   MOVE CHK-PHASE TO WS-RESTART-PHASE
+                   MOVE CHK-PHASE-COUNT TO WS-RESTART-PHASE-COUNT
+                   MOVE CHK-COUNT-FROM-PACKED TO WS-COUNT-FROM-PACKED
+                   IF CHK-ALERT-WAS-FIRED
+                       SET WS-ALERT-FIRED TO TRUE
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0200-SKIP-ALREADY-PROCESSED.
+           IF WS-IS-RESTART
+               IF WS-RESTART-PHASE = "T"
+                   PERFORM WS-RESTART-PHASE-COUNT TIMES
+                       READ TRANS-FILE
+                           AT END
+                               SET END-OF-TRANS-FILE TO TRUE
+                           NOT AT END
+                               CONTINUE
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-RESTART-PHASE-COUNT TO WS-PHASE-COUNT
+               ELSE
+                   PERFORM UNTIL END-OF-TRANS-FILE
+                       READ TRANS-FILE
+                           AT END
+                               SET END-OF-TRANS-FILE TO TRUE
+                           NOT AT END
+                               CONTINUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       1400-PROCESS-RESUBMIT-FILE.
+           OPEN INPUT RESUBMIT-FILE.
+           IF WS-RESUBMIT-STATUS = "00"
+               IF WS-IS-RESTART AND WS-RESTART-PHASE = "R"
+                   MOVE WS-RESTART-PHASE-COUNT TO WS-PHASE-COUNT
+                   PERFORM WS-RESTART-PHASE-COUNT TIMES
+                       READ RESUBMIT-FILE
+                           AT END
+                               SET END-OF-RESUBMIT-FILE TO TRUE
+                           NOT AT END
+                               CONTINUE
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   IF WS-IS-RESTART AND WS-RESTART-PHASE = "P"
+                       PERFORM UNTIL END-OF-RESUBMIT-FILE
+                           READ RESUBMIT-FILE
+                               AT END
+                                   SET END-OF-RESUBMIT-FILE TO TRUE
+                               NOT AT END
+                                   CONTINUE
+                           END-READ
+                       END-PERFORM
+                   ELSE
+                       MOVE 0 TO WS-PHASE-COUNT
+                   END-IF
+               END-IF
+               MOVE "R" TO WS-PHASE
+               PERFORM UNTIL END-OF-RESUBMIT-FILE
+                   READ RESUBMIT-FILE
+                       AT END
+                           SET END-OF-RESUBMIT-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-COUNT-READ
+                           ADD 1 TO WS-PHASE-COUNT
+                           MOVE RESUBMIT-DATA TO WS-AREA-1
+                           PERFORM 1000-VALIDATE-AND-ACCUMULATE
+                           PERFORM 6000-CHECK-REJECT-RATE
+                           IF FUNCTION MOD(WS-COUNT-READ,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 5000-WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESUBMIT-FILE
+               PERFORM 8100-RESET-RESUBMIT-FILE
+           ELSE
+               CLOSE RESUBMIT-FILE
+           END-IF.
+
+       1500-PROCESS-PACKED-FILE.
+           OPEN INPUT PACKED-FILE.
+           IF WS-PACKED-STATUS = "00"
+               MOVE WS-AREA-3 TO WS-AREA-3P
+               IF WS-IS-RESTART AND WS-RESTART-PHASE = "P"
+                   MOVE WS-RESTART-PHASE-COUNT TO WS-PHASE-COUNT
+                   PERFORM WS-RESTART-PHASE-COUNT TIMES
+                       READ PACKED-FILE
+                           AT END
+                               SET END-OF-PACKED-FILE TO TRUE
+                           NOT AT END
+                               CONTINUE
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   MOVE 0 TO WS-PHASE-COUNT
+               END-IF
+               MOVE "P" TO WS-PHASE
+               PERFORM UNTIL END-OF-PACKED-FILE
+                   READ PACKED-FILE
+                       AT END
+                           SET END-OF-PACKED-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-COUNT-READ
+                           ADD 1 TO WS-PHASE-COUNT
+                           ADD 1 TO WS-COUNT-FROM-PACKED
+                           ADD PACK-AREA-1P TO WS-AREA-3P
+                           MOVE WS-AREA-3P TO WS-AREA-3
+                           MOVE PACK-AREA-1P TO WS-AREA-2
+                           PERFORM 2000-WRITE-ACCEPTED
+                           IF FUNCTION MOD(WS-COUNT-READ,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 5000-WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PACKED-FILE
+               PERFORM 8200-RESET-PACKED-FILE
+           ELSE
+               CLOSE PACKED-FILE
+           END-IF.
+
+       1000-VALIDATE-AND-ACCUMULATE.
+           CALL "NUMEDIT" USING WS-AREA-1 WS-EDIT-RC
+               WS-REASON-CODE WS-REASON-TEXT.
+           IF WS-EDIT-RC = 0 THEN
+               ADD WS-AREA-2 TO WS-AREA-3
+               ADD 1 TO WS-COUNT-PASSED
+               PERFORM 2000-WRITE-ACCEPTED
+           ELSE
+               DISPLAY "Error: Non-numeric data in WS-AREA-1 - "
+                   WS-REASON-TEXT
+               ADD 1 TO WS-COUNT-REJECTED
+               PERFORM 3000-WRITE-REJECT
+           END-IF.
+
+       2000-WRITE-ACCEPTED.
+           MOVE WS-AREA-1 TO ACC-DATA.
+           MOVE WS-AREA-3 TO ACC-RUNNING-TOTAL.
+           WRITE ACCEPTED-RECORD.
+
+       3000-WRITE-REJECT.
+           ADD 1 TO WS-SEQ-NO.
+           MOVE WS-AREA-1 TO REJ-DATA.
+           MOVE WS-RUN-DATE TO REJ-RUN-DATE.
+           MOVE WS-SEQ-NO TO REJ-SEQ-NO.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+           MOVE WS-SEQ-NO TO SUSP-SEQ-NO.
+           MOVE WS-AREA-1 TO SUSP-DATA.
+           MOVE WS-RUN-DATE TO SUSP-RUN-DATE.
+           SET SUSP-STATUS-OPEN TO TRUE.
+           MOVE WS-REASON-CODE TO SUSP-REASON-CODE.
+           MOVE WS-REASON-TEXT TO SUSP-REASON-TEXT.
+           WRITE SUSPENSE-RECORD.
+
+       4000-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CONTROL TOTAL REPORT - RUN DATE " WS-RUN-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "RECORDS READ" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-READ TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "RECORDS PASSED NUMERIC EDIT" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-PASSED TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "PACKED FILE RECS (PREVALID)" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-FROM-PACKED TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "RECORDS REJECTED" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-REJECTED TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "WS-AREA-3 GRAND TOTAL" TO WS-RPT-LABEL.
+           MOVE WS-AREA-3 TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       5000-WRITE-CHECKPOINT.
+           MOVE WS-COUNT-READ TO CHK-LAST-COUNT-READ.
+           MOVE WS-COUNT-PASSED TO CHK-COUNT-PASSED.
+           MOVE WS-COUNT-REJECTED TO CHK-COUNT-REJECTED.
+           MOVE WS-AREA-3 TO CHK-RUNNING-TOTAL.
+           MOVE WS-SEQ-NO TO CHK-LAST-SEQ-NO.
+           MOVE WS-PHASE TO CHK-PHASE.
+           MOVE WS-PHASE-COUNT TO CHK-PHASE-COUNT.
+           IF WS-ALERT-FIRED
+               MOVE "Y" TO CHK-ALERT-FIRED
+           ELSE
+               MOVE "N" TO CHK-ALERT-FIRED
+           END-IF.
+           MOVE WS-COUNT-FROM-PACKED TO CHK-COUNT-FROM-PACKED.
+           WRITE CHECKPOINT-RECORD.
+
+       6000-CHECK-REJECT-RATE.
+           IF NOT WS-ALERT-FIRED
+                   AND WS-COUNT-READ >= WS-MIN-SAMPLE-SIZE
+               COMPUTE WS-REJECT-RATE-PCT ROUNDED =
+                   (WS-COUNT-REJECTED / WS-COUNT-READ) * 100
+               IF WS-REJECT-RATE-PCT > WS-REJECT-THRESHOLD-PCT
+                   SET WS-ALERT-FIRED TO TRUE
+                   PERFORM 7000-WRITE-ALERT
+               END-IF
+           END-IF.
+
+       7000-WRITE-ALERT.
+           MOVE WS-RUN-DATE TO ALERT-RUN-DATE.
+           MOVE WS-COUNT-READ TO ALERT-COUNT-READ.
+           MOVE WS-COUNT-REJECTED TO ALERT-COUNT-REJECTED.
+           MOVE WS-REJECT-RATE-PCT TO ALERT-REJECT-RATE-PCT.
+           MOVE "Reject rate exceeded threshold" TO ALERT-MESSAGE.
+           WRITE ALERT-RECORD.
+           DISPLAY "ALERT: reject rate " WS-REJECT-RATE-PCT
+               " exceeds threshold " WS-REJECT-THRESHOLD-PCT.
+
+       8000-RESET-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       8100-RESET-RESUBMIT-FILE.
+           OPEN OUTPUT RESUBMIT-FILE.
+           CLOSE RESUBMIT-FILE.
+
+       8200-RESET-PACKED-FILE.
+           OPEN OUTPUT PACKED-FILE.
+           CLOSE PACKED-FILE.
