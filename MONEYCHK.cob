@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    PROGRAM-ID: MONEYCHK
+      *    Demonstrates the req004 signed-decimal redefinition
+      *    (WS-AREA-2D in WSAREA.CPY) round-tripping a negative money
+      *    amount correctly.  WS-AREA-2D uses SIGN IS TRAILING SEPARATE
+      *    rather than the DISPLAY default overpunch, so it is proved
+      *    numeric directly (WS-AREA-2D IS NUMERIC) instead of through
+      *    NUMEDIT, which only understands WS-AREA-2's unsigned digit
+      *    strings and would misclassify the trailing sign byte as an
+      *    embedded special/alphabetic character.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONEYCHK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE -123.45 TO WS-AREA-2D.
+           DISPLAY "NEGATIVE AMOUNT BYTES = [" WS-AREA-1 "]".
+           PERFORM 1000-CHECK-AREA-2D.
+
+           MOVE 987.65 TO WS-AREA-2D.
+           DISPLAY "POSITIVE AMOUNT BYTES = [" WS-AREA-1 "]".
+           PERFORM 1000-CHECK-AREA-2D.
+
+           STOP RUN.
+
+       1000-CHECK-AREA-2D.
+           IF WS-AREA-2D IS NUMERIC
+               DISPLAY "  WS-AREA-2D IS NUMERIC - VALUE = " WS-AREA-2D
+           ELSE
+               DISPLAY "  WS-AREA-2D IS NOT NUMERIC - REJECTED"
+           END-IF.
