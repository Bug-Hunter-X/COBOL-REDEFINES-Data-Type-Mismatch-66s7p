@@ -0,0 +1,89 @@
+      ******************************************************************
+      *    PROGRAM-ID: NUMEDIT
+      *    Shared numeric-edit subroutine.  Every program that
+      *    redefines an alphanumeric field to do arithmetic (BUGSOLV,
+      *    VALBATCH, and future ones) CALLs this instead of re-typing
+      *    its own IF ... IS NUMERIC check.  LK-FIELD is passed BY
+      *    REFERENCE; LK-RETURN-CODE comes back 0 when LK-FIELD is
+      *    numeric, 1 when it is not.  When it is not, LK-REASON-CODE
+      *    and LK-REASON-TEXT classify WHY, so a reject/suspense record
+      *    can carry more than just "non-numeric":
+      *       01 = all spaces
+      *       02 = embedded alphabetic characters
+      *       03 = embedded special characters
+      *       09 = non-numeric for any other reason (e.g. embedded
+      *            blanks mixed with digits)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMEDIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHAR-INDEX            PIC 9(2).
+       01  WS-FOUND-ALPHA-SWITCH    PIC X(1) VALUE "N".
+           88  WS-FOUND-ALPHA               VALUE "Y".
+       01  WS-FOUND-SPECIAL-SWITCH  PIC X(1) VALUE "N".
+           88  WS-FOUND-SPECIAL              VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-FIELD                PIC X(10).
+       01  LK-FIELD-CHARS REDEFINES LK-FIELD
+                                   PIC X OCCURS 10.
+       01  LK-RETURN-CODE          PIC 9(2).
+       01  LK-REASON-CODE          PIC X(2).
+       01  LK-REASON-TEXT          PIC X(30).
+
+       PROCEDURE DIVISION USING LK-FIELD LK-RETURN-CODE
+               LK-REASON-CODE LK-REASON-TEXT.
+       0000-MAIN.
+           IF LK-FIELD IS NUMERIC
+               MOVE 0 TO LK-RETURN-CODE
+               MOVE SPACES TO LK-REASON-CODE
+               MOVE SPACES TO LK-REASON-TEXT
+           ELSE
+               MOVE 1 TO LK-RETURN-CODE
+               PERFORM 1000-CLASSIFY-REASON
+           END-IF.
+           GOBACK.
+
+       1000-CLASSIFY-REASON.
+           IF LK-FIELD = SPACES
+               MOVE "01" TO LK-REASON-CODE
+               MOVE "All spaces" TO LK-REASON-TEXT
+           ELSE
+               PERFORM 2000-SCAN-CHARACTERS
+               IF WS-FOUND-ALPHA
+                   MOVE "02" TO LK-REASON-CODE
+                   MOVE "Embedded alphabetic characters"
+                       TO LK-REASON-TEXT
+               ELSE
+                   IF WS-FOUND-SPECIAL
+                       MOVE "03" TO LK-REASON-CODE
+                       MOVE "Embedded special characters"
+                           TO LK-REASON-TEXT
+                   ELSE
+                       MOVE "09" TO LK-REASON-CODE
+                       MOVE "Non-numeric data" TO LK-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-SCAN-CHARACTERS.
+           MOVE "N" TO WS-FOUND-ALPHA-SWITCH.
+           MOVE "N" TO WS-FOUND-SPECIAL-SWITCH.
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+                   UNTIL WS-CHAR-INDEX > 10
+               IF LK-FIELD-CHARS(WS-CHAR-INDEX) = SPACE
+                   CONTINUE
+               ELSE
+                   IF LK-FIELD-CHARS(WS-CHAR-INDEX) IS ALPHABETIC-LOWER
+                           OR LK-FIELD-CHARS(WS-CHAR-INDEX)
+                               IS ALPHABETIC-UPPER
+                       SET WS-FOUND-ALPHA TO TRUE
+                   ELSE
+                       IF LK-FIELD-CHARS(WS-CHAR-INDEX) IS NOT NUMERIC
+                           SET WS-FOUND-SPECIAL TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
