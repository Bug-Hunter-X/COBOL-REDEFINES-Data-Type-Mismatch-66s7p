@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    ACCREC.CPY
+      *    One accepted transaction on OUTPUT-FILE: the value that
+      *    passed the numeric edit, plus WS-AREA-3 running total after
+      *    it was added in.
+      ******************************************************************
+       01  ACCEPTED-RECORD.
+           05  ACC-DATA            PIC X(10).
+           05  ACC-RUNNING-TOTAL   PIC 9(10).
