@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    PACKREC.CPY
+      *    One record of PACKED-FILE: the high-volume packed-decimal
+      *    layout produced by CONVPACK from a WS-AREA-1-style flat
+      *    transaction file.
+      ******************************************************************
+       01  PACKED-RECORD.
+           05  PACK-AREA-1P            PIC 9(10) COMP-3.
