@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    CHKPTREC.CPY
+      *    Checkpoint record written every WS-CHECKPOINT-INTERVAL
+      *    records so a VALBATCH rerun can restart after the last
+      *    successfully processed record instead of reprocessing the
+      *    whole file and double-counting into WS-AREA-3.  A VALBATCH
+      *    run moves through three phases - TRANS-FILE, then
+      *    RESUBMIT-FILE, then PACKED-FILE - so CHK-PHASE records which
+      *    phase was in progress at the last checkpoint and
+      *    CHK-PHASE-COUNT how many records into that phase, so a
+      *    restart can drain phases already finished and resume only
+      *    the interrupted one instead of reprocessing it from the top.
+      *    CHK-ALERT-FIRED carries forward whether the req009 reject-
+      *    rate alert already fired before this checkpoint, so a
+      *    restart that reloads a reject count already over threshold
+      *    doesn't re-page operations for a breach already reported.
+      *    CHK-COUNT-FROM-PACKED carries forward the count of records
+      *    accepted from PACKED-FILE (pre-validated by CONVPACK, not
+      *    edited by this run), kept separate from CHK-COUNT-PASSED so
+      *    a restart's control report doesn't lose that breakdown.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-COUNT-READ     PIC 9(10).
+           05  CHK-COUNT-PASSED        PIC 9(10).
+           05  CHK-COUNT-REJECTED      PIC 9(10).
+           05  CHK-RUNNING-TOTAL       PIC 9(10).
+           05  CHK-LAST-SEQ-NO         PIC 9(6).
+           05  CHK-PHASE               PIC X(1).
+               88  CHK-PHASE-TRANS             VALUE "T".
+               88  CHK-PHASE-RESUBMIT          VALUE "R".
+               88  CHK-PHASE-PACKED            VALUE "P".
+           05  CHK-PHASE-COUNT          PIC 9(10).
+           05  CHK-ALERT-FIRED          PIC X(1).
+               88  CHK-ALERT-WAS-FIRED         VALUE "Y".
+           05  CHK-COUNT-FROM-PACKED    PIC 9(10).
