@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    WSAREA.CPY
+      *    Shared layout for the WS-AREA-1 alphanumeric field and its
+      *    numeric redefinitions.  WS-AREA-2 is the original unsigned
+      *    integer form (counts).  WS-AREA-2D is a signed, two-decimal
+      *    form for money fields.  It uses SIGN IS TRAILING SEPARATE
+      *    (a trailing "+"/"-" byte) rather than the DISPLAY default of
+      *    overpunching the sign into the last digit's zone nibble, so
+      *    a negative amount stays a plain digit string plus one sign
+      *    character instead of producing a non-digit trailing byte -
+      *    the integer part is 9(7), not 9(8), so the separate sign
+      *    byte still fits in the same 10 bytes as WS-AREA-1/WS-AREA-2.
+      *    Because that trailing sign byte is never a digit, NUMEDIT's
+      *    raw-alphanumeric-bytes check (built for WS-AREA-2's unsigned
+      *    digit strings) does not apply to WS-AREA-2D - validate it
+      *    directly with `WS-AREA-2D IS NUMERIC` instead, as MONEYCHK
+      *    demonstrates for both a negative and a positive amount.
+      ******************************************************************
+       01  WS-AREA-1                  PIC X(10).
+       01  WS-AREA-2 REDEFINES WS-AREA-1
+                                      PIC 9(10).
+       01  WS-AREA-2D REDEFINES WS-AREA-1
+                                      PIC S9(7)V99 SIGN IS TRAILING
+                                      SEPARATE.
