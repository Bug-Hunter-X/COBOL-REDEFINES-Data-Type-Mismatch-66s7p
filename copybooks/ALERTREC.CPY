@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    ALERTREC.CPY
+      *    Record written to ALERT-FILE when a validation run's reject
+      *    rate crosses WS-REJECT-THRESHOLD-PCT.  Meant to be hooked
+      *    into a paging tool rather than relying on someone reading
+      *    the control-total report the next day.
+      ******************************************************************
+       01  ALERT-RECORD.
+           05  ALERT-RUN-DATE          PIC X(8).
+           05  ALERT-COUNT-READ        PIC 9(10).
+           05  ALERT-COUNT-REJECTED    PIC 9(10).
+           05  ALERT-REJECT-RATE-PCT   PIC 999V99.
+           05  ALERT-MESSAGE           PIC X(40).
