@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    TRANSREC.CPY
+      *    One input transaction: a raw 10-byte field in the same shape
+      *    as WS-AREA-1, one record per line of TRANS-FILE.
+      ******************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-DATA          PIC X(10).
