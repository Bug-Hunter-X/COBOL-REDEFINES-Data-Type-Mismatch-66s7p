@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    WSAREAP.CPY
+      *    Packed-decimal (COMP-3) counterpart to the WS-AREA-1/
+      *    WS-AREA-2 REDEFINES group in WSAREA.CPY.  Packed storage
+      *    does not line up byte-for-byte with the 10-byte alphanumeric
+      *    field, so this is a distinct COMP-3 item rather than another
+      *    REDEFINES of WS-AREA-1 - CONVPACK moves values across from
+      *    the flat layout into this one.  Intended for the hot path on
+      *    high-volume files where packed arithmetic beats zoned.
+      ******************************************************************
+       01  WS-AREA-1P                 PIC 9(10) COMP-3.
