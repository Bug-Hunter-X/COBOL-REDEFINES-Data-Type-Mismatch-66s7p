@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    REJREC.CPY
+      *    Record layout for the reject/audit file used by programs
+      *    that DISPLAY-ed "Error: Non-numeric data in WS-AREA-1" and
+      *    dropped the record.  Shared by BUGSOLV, VALBATCH and any
+      *    other program that needs to park a bad WS-AREA-1 value.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-DATA            PIC X(10).
+           05  REJ-RUN-DATE        PIC X(8).
+           05  REJ-SEQ-NO          PIC 9(6).
+           05  REJ-REASON-CODE     PIC X(2).
+           05  REJ-REASON-TEXT     PIC X(30).
