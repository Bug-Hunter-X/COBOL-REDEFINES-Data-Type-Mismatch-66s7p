@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    RPTREC.CPY
+      *    One printed line of the control-total balancing report.
+      ******************************************************************
+       01  REPORT-LINE                PIC X(80).
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL            PIC X(30).
+           05  WS-RPT-VALUE            PIC Z(9)9.
