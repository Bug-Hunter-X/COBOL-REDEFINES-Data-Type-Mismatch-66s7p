@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    SUSPREC.CPY
+      *    Record layout for SUSPENSE-FILE.  Holds a WS-AREA-1 value
+      *    that failed the numeric edit until an operator keys in a
+      *    correction through SUSPCORR and it is resubmitted into the
+      *    next WS-AREA-3 accumulation pass.
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUSP-SEQ-NO         PIC 9(6).
+           05  SUSP-DATA           PIC X(10).
+           05  SUSP-RUN-DATE       PIC X(8).
+           05  SUSP-STATUS         PIC X(1).
+               88  SUSP-STATUS-OPEN            VALUE "O".
+               88  SUSP-STATUS-CORRECTED       VALUE "C".
+           05  SUSP-REASON-CODE    PIC X(2).
+           05  SUSP-REASON-TEXT    PIC X(30).
