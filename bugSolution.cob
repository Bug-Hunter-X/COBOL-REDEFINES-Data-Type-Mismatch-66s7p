@@ -1,10 +1,68 @@
-01  WS-AREA-1 PIC X(10). 
-01  WS-AREA-2 REDEFINES WS-AREA-1 PIC 9(10). 
-01  WS-AREA-3 PIC 9(10) VALUE 0. 
-*This solution ensures consistent data type usage. We first check if the data in WS-AREA-1 is numeric before performing any arithmetic operation. 
-IF NUMERIC WS-AREA-1 THEN 
-   MOVE WS-AREA-1 TO WS-AREA-3 
-   ADD 1 TO WS-AREA-3 
-ELSE 
-   DISPLAY "Error: Non-numeric data in WS-AREA-1" 
-END-IF.
\ No newline at end of file
+      ******************************************************************
+      *    PROGRAM-ID: BUGSOLV
+      *    Fix for the WS-AREA-2 REDEFINES data-type mismatch: WS-AREA-1
+      *    is proved NUMERIC before it is used through its WS-AREA-2
+      *    redefinition.  Values that fail the edit are no longer just
+      *    DISPLAY-ed to SYSOUT - they are written to REJECT-FILE so
+      *    operations can review the run after the job ends.  The
+      *    numeric edit itself is done by the shared NUMEDIT subroutine
+      *    rather than an inline IF ... IS NUMERIC test.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       COPY REJREC.
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+       01  WS-AREA-3               PIC 9(10) VALUE 0.
+       01  WS-SEQ-NO               PIC 9(6)  VALUE 0.
+       01  WS-RUN-DATE             PIC X(8).
+       01  WS-EDIT-RC              PIC 9(2).
+       01  WS-REASON-CODE          PIC X(2).
+       01  WS-REASON-TEXT          PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT REJECT-FILE.
+
+           MOVE "ABC123XYZ" TO WS-AREA-1.
+           PERFORM 1000-VALIDATE-AND-ACCUMULATE.
+
+           CLOSE REJECT-FILE.
+           STOP RUN.
+
+      *This solution ensures consistent data type usage. We first check
+      *if the data in WS-AREA-1 is numeric before performing any
+      *arithmetic operation.
+       1000-VALIDATE-AND-ACCUMULATE.
+           CALL "NUMEDIT" USING WS-AREA-1 WS-EDIT-RC
+               WS-REASON-CODE WS-REASON-TEXT.
+           IF WS-EDIT-RC = 0 THEN
+               MOVE WS-AREA-1 TO WS-AREA-3
+               ADD 1 TO WS-AREA-3
+           ELSE
+               DISPLAY "Error: Non-numeric data in WS-AREA-1 - "
+                   WS-REASON-TEXT
+               PERFORM 2000-WRITE-REJECT
+           END-IF.
+
+       2000-WRITE-REJECT.
+           ADD 1 TO WS-SEQ-NO.
+           MOVE WS-AREA-1 TO REJ-DATA.
+           MOVE WS-RUN-DATE TO REJ-RUN-DATE.
+           MOVE WS-SEQ-NO TO REJ-SEQ-NO.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
