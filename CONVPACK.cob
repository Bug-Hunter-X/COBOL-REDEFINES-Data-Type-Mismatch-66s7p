@@ -0,0 +1,139 @@
+      ******************************************************************
+      *    PROGRAM-ID: CONVPACK
+      *    One-time conversion utility that migrates a WS-AREA-1-style
+      *    flat transaction file into the packed-decimal (COMP-3)
+      *    layout in PACKREC.CPY, so high-volume runs can move onto the
+      *    packed hot path.  Each record is still proved numeric by the
+      *    shared NUMEDIT subroutine before conversion; records that
+      *    fail the edit are written to REJECT-FILE instead of PACKED-
+      *    FILE.  A control-total report is written the same way
+      *    VALBATCH reports on a validation run.  REJECT-FILE and
+      *    REPORT-FILE use their own physical filenames (CONVREJ,
+      *    CONVRPT) rather than VALBATCH's REJFILE/CTLRPT, since
+      *    req008's intended workflow runs CONVPACK immediately before
+      *    VALBATCH in the same job stream and VALBATCH's normal
+      *    (non-restart) path opens those filenames OUTPUT - sharing a
+      *    name would let VALBATCH silently truncate CONVPACK's own
+      *    audit trail before anyone could review it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVPACK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PACKED-FILE ASSIGN TO "PACKEDOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "CONVREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CONVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       COPY TRANSREC.
+
+       FD  PACKED-FILE
+           RECORDING MODE IS F.
+       COPY PACKREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       COPY REJREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       COPY RPTREC.
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+       COPY WSAREAP.
+       01  WS-SEQ-NO                PIC 9(6)  VALUE 0.
+       01  WS-RUN-DATE              PIC X(8).
+       01  WS-EOF-SWITCH            PIC X(1)  VALUE "N".
+           88  END-OF-TRANS-FILE             VALUE "Y".
+       01  WS-COUNT-READ            PIC 9(10) VALUE 0.
+       01  WS-COUNT-CONVERTED       PIC 9(10) VALUE 0.
+       01  WS-COUNT-REJECTED        PIC 9(10) VALUE 0.
+       01  WS-EDIT-RC               PIC 9(2).
+       01  WS-REASON-CODE           PIC X(2).
+       01  WS-REASON-TEXT           PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT PACKED-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM UNTIL END-OF-TRANS-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COUNT-READ
+                       MOVE TRANS-DATA TO WS-AREA-1
+                       PERFORM 1000-CONVERT-ONE-RECORD
+               END-READ
+           END-PERFORM.
+
+           PERFORM 4000-WRITE-CONTROL-REPORT.
+
+           CLOSE TRANS-FILE.
+           CLOSE PACKED-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       1000-CONVERT-ONE-RECORD.
+           CALL "NUMEDIT" USING WS-AREA-1 WS-EDIT-RC
+               WS-REASON-CODE WS-REASON-TEXT.
+           IF WS-EDIT-RC = 0 THEN
+               MOVE WS-AREA-2 TO WS-AREA-1P
+               MOVE WS-AREA-1P TO PACK-AREA-1P
+               WRITE PACKED-RECORD
+               ADD 1 TO WS-COUNT-CONVERTED
+           ELSE
+               DISPLAY "Error: Non-numeric data in WS-AREA-1 - "
+                   WS-REASON-TEXT
+               ADD 1 TO WS-COUNT-REJECTED
+               PERFORM 2000-WRITE-REJECT
+           END-IF.
+
+       2000-WRITE-REJECT.
+           ADD 1 TO WS-SEQ-NO.
+           MOVE WS-AREA-1 TO REJ-DATA.
+           MOVE WS-RUN-DATE TO REJ-RUN-DATE.
+           MOVE WS-SEQ-NO TO REJ-SEQ-NO.
+           MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+
+       4000-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "CONVPACK CONVERSION REPORT - RUN DATE " WS-RUN-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "RECORDS READ" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-READ TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "RECORDS CONVERTED TO PACKED" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-CONVERTED TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "RECORDS REJECTED" TO WS-RPT-LABEL.
+           MOVE WS-COUNT-REJECTED TO WS-RPT-VALUE.
+           MOVE WS-RPT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
